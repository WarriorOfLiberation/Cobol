@@ -0,0 +1,98 @@
+//DAILYRUN JOB (ACCTG01),'DAILY BATCH STREAM',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* DAILYRUN - DAILY BATCH STREAM.                                *
+//*            RUNS THE FIBONACCI SEQUENCE STEP, THE BINARY-     *
+//*            SEARCH TABLE LOOKUP STEP, AND THE SOLUTION         *
+//*            FARTHEST-POINT STEP IN SEQUENCE.  EACH STEP IS     *
+//*            CONDITIONED ON THE STEPS AHEAD OF IT SO A FAILURE  *
+//*            STOPS THE CHAIN INSTEAD OF RUNNING ON WITH BAD OR  *
+//*            MISSING INPUT.                                     *
+//*                                                                *
+//* RESTART - TO RESTART THIS JOB AFTER FIXING A FAILED STEP,     *
+//*           RESUBMIT WITH A RESTART PARAMETER NAMING THE FAILED *
+//*           STEP, E.G.:                                         *
+//*               //DAILYRUN JOB (ACCTG01),'DAILY BATCH STREAM',  *
+//*               //         CLASS=A,MSGCLASS=X,RESTART=STEP020   *
+//*           THIS SKIPS STEP010 AND PICKS THE CHAIN BACK UP AT    *
+//*           THE BINARY-SEARCH STEP WITHOUT RERUNNING THE        *
+//*           FIBONACCI STEP.                                     *
+//*                                                                *
+//* LOAD MODULE NAMES - THE PROGRAM-IDs FIBONACCI AND BINARY-      *
+//*           SEARCH RUN LONGER THAN THE EIGHT CHARACTERS A PDS    *
+//*           MEMBER NAME ALLOWS, SO THE COMPILED LOAD MODULES ARE *
+//*           CATALOGED UNDER THE SHORTER NAMES BELOW.            *
+//*               FIBSEQ   = FIBONACCI.COB                         *
+//*               BINSRCH  = BINARY-SEARCH.COB                     *
+//*               SOLUTION = SOLUTION.COB (FITS AS-IS)              *
+//*               EODRPT   = EOD-REPORT.COB                        *
+//*                                                                *
+//* STEP040 RUNS UNCONDITIONALLY - IT SUMMARIZES WHATEVER LANDED   *
+//*           IN THE SHARED EXCEPTION LOG EVEN WHEN AN EARLIER     *
+//*           STEP FAILED, SO OPERATIONS ALWAYS GETS A REPORT.     *
+//*--------------------------------------------------------------*
+//*
+//*--------------------------------------------------------------*
+//* STEP010 - GENERATE THE FIBONACCI SEQUENCE.                    *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=FIBSEQ
+//SYSIN    DD   DSN=PROD.BATCH.FIB.PARMCARD,DISP=SHR
+//FIBOUT   DD   DSN=PROD.BATCH.FIB.OUTPUT,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(CYL,(1,1),RLSE),
+//              DCB=(LRECL=08,BLKSIZE=800,RECFM=FB)
+//EXCPTLOG DD   DSN=PROD.BATCH.SOL.EXCPTLOG,DISP=MOD,
+//              SPACE=(CYL,(1,1),RLSE),
+//              DCB=(LRECL=113,BLKSIZE=1130,RECFM=FB)
+//SYSOUT   DD   SYSOUT=*
+//*
+//*--------------------------------------------------------------*
+//* STEP020 - BINARY-SEARCH TABLE LOOKUPS.  BYPASSED IF STEP010   *
+//*           FAILED.                                              *
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=BINSRCH,COND=(0,NE,STEP010)
+//SYSIN    DD   DSN=PROD.BATCH.BIN.PARMCARD,DISP=SHR
+//LOOKUP   DD   DSN=PROD.BATCH.BIN.LOOKUP,DISP=SHR
+//TRANSIN  DD   DSN=PROD.BATCH.BIN.TRANSIN,DISP=SHR
+//RESULTSOUT DD DSN=PROD.BATCH.BIN.RESULTS,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(CYL,(1,1),RLSE),
+//              DCB=(LRECL=08,BLKSIZE=800,RECFM=FB)
+//AUDITLOG DD   DSN=PROD.BATCH.BIN.AUDITLOG,DISP=MOD,
+//              SPACE=(CYL,(1,1),RLSE),
+//              DCB=(LRECL=26,BLKSIZE=2600,RECFM=FB)
+//EXCPTLOG DD   DSN=PROD.BATCH.SOL.EXCPTLOG,DISP=MOD,
+//              SPACE=(CYL,(1,1),RLSE),
+//              DCB=(LRECL=113,BLKSIZE=1130,RECFM=FB)
+//SYSOUT   DD   SYSOUT=*
+//*
+//*--------------------------------------------------------------*
+//* STEP030 - SOLUTION FARTHEST-POINT COMPUTATION.  BYPASSED IF   *
+//*           EITHER STEP010 OR STEP020 FAILED.                   *
+//*--------------------------------------------------------------*
+//STEP030  EXEC PGM=SOLUTION,COND=((0,NE,STEP010),(0,NE,STEP020))
+//COORDIN  DD   DSN=PROD.BATCH.SOL.COORDIN,DISP=SHR
+//DISTOUT  DD   DSN=PROD.BATCH.SOL.DISTOUT,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(CYL,(5,5),RLSE),
+//              DCB=(LRECL=24,BLKSIZE=2400,RECFM=FB)
+//FAROUT   DD   DSN=PROD.BATCH.SOL.FAROUT,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(CYL,(1,1),RLSE),
+//              DCB=(LRECL=24,BLKSIZE=2400,RECFM=FB)
+//EXCPTLOG DD   DSN=PROD.BATCH.SOL.EXCPTLOG,DISP=MOD,
+//              SPACE=(CYL,(1,1),RLSE),
+//              DCB=(LRECL=113,BLKSIZE=1130,RECFM=FB)
+//SYSOUT   DD   SYSOUT=*
+//*
+//*--------------------------------------------------------------*
+//* STEP040 - CONSOLIDATED END-OF-DAY EXCEPTION REPORT.  ALWAYS   *
+//*           RUNS, REGARDLESS OF HOW THE STEPS ABOVE CAME OUT.   *
+//*--------------------------------------------------------------*
+//STEP040  EXEC PGM=EODRPT
+//EXCPTLOG DD   DSN=PROD.BATCH.SOL.EXCPTLOG,DISP=SHR
+//EODRPT   DD   DSN=PROD.BATCH.EOD.REPORT,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(CYL,(1,1),RLSE),
+//              DCB=(LRECL=113,BLKSIZE=1130,RECFM=FB)
+//SYSOUT   DD   SYSOUT=*
