@@ -0,0 +1,23 @@
+000010*--------------------------------------------------------------*
+000020* EXCPTREC - SHARED EXCEPTION/AUDIT RECORD LAYOUT.              *
+000030*            COPIED INTO FIBONACCI, BINARY-SEARCH AND SOLUTION *
+000040*            SO THE THREE BATCH UTILITIES REPORT REJECTED      *
+000050*            RECORDS AND RUN ERRORS IN ONE COMMON FORMAT.      *
+000060*--------------------------------------------------------------*
+000070* DATE       INIT  DESCRIPTION                                 *
+000080* 08/09/2026 RJH   ORIGINAL COPYBOOK - WRITTEN FOR SOLUTION'S  *
+000090*                  MALFORMED-INPUT REPORTING, SHARED ACROSS    *
+000100*                  ALL THREE UTILITIES.                       *
+000105* 08/09/2026 RJH   WIDEN EXCEPT-PROGRAM TO FIT "BINARY-SEARCH" *
+000106*                  WITHOUT TRUNCATION.                        *
+000110*--------------------------------------------------------------*
+000120 01  EXCEPTION-REC.
+000130     05  EXCEPT-PROGRAM          PIC X(13).
+000140     05  FILLER                  PIC X(01).
+000150     05  EXCEPT-DATE             PIC 9(08).
+000160     05  FILLER                  PIC X(01).
+000170     05  EXCEPT-TIME             PIC 9(08).
+000180     05  FILLER                  PIC X(01).
+000190     05  EXCEPT-INPUT-DATA       PIC X(40).
+000200     05  FILLER                  PIC X(01).
+000210     05  EXCEPT-REASON           PIC X(40).
