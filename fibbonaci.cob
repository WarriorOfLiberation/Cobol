@@ -1,34 +1,196 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Fibonacci.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  NUM-TERMS            PIC 9(02) VALUE 10.
-       01  TERM-1               PIC 9(04) VALUE 0.
-       01  TERM-2               PIC 9(04) VALUE 1.
-       01  NEXT-TERM            PIC 9(04).
-       01  COUNTER              PIC 9(02) VALUE 1.
-
-       PROCEDURE DIVISION.
-
-           DISPLAY "Enter the number of Fibonacci terms you want: "
-           ACCEPT NUM-TERMS.
-
-           IF NUM-TERMS LESS THAN 1
-               DISPLAY "Number of terms must be greater than 0."
-               STOP RUN
-           END-IF.
-
-           DISPLAY "Fibonacci sequence up to " NUM-TERMS " terms:"
-           DISPLAY TERM-1
-           DISPLAY TERM-2
-
-           PERFORM VARYING COUNTER FROM 3 BY 1
-               UNTIL COUNTER GREATER THAN NUM-TERMS
-               COMPUTE NEXT-TERM = TERM-1 + TERM-2
-               DISPLAY NEXT-TERM
-               MOVE TERM-2 TO TERM-1
-               MOVE NEXT-TERM TO TERM-2
-           END-PERFORM.
-
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.      FIBONACCI.
+000030 AUTHOR.          R J HALVORSEN.
+000040 INSTALLATION.    DATA PROCESSING CENTER.
+000050 DATE-WRITTEN.    01/04/2012.
+000060 DATE-COMPILED.
+000070*--------------------------------------------------------------*
+000080* MODIFICATION HISTORY                                        *
+000090*--------------------------------------------------------------*
+000100* DATE       INIT  DESCRIPTION                                 *
+000110* 01/04/2012 RJH   ORIGINAL PROGRAM - TERMINAL ACCEPT/DISPLAY. *
+000120* 08/09/2026 RJH   WRITE SEQUENCE TO FIBOUT INSTEAD OF JUST    *
+000130*                  DISPLAYING IT TO THE CONSOLE.               *
+000140* 08/09/2026 RJH   DRIVE NUM-TERMS FROM A SYSIN PARAMETER CARD *
+000150*                  SO THE STEP CAN RUN UNATTENDED.             *
+000160* 08/09/2026 RJH   GUARD AGAINST TERM OVERFLOW WITH ON SIZE    *
+000170*                  ERROR INSTEAD OF LETTING IT TRUNCATE.       *
+000180* 08/09/2026 RJH   ALLOW AN ARBITRARY STARTING PAIR TO BE      *
+000190*                  SUPPLIED ON THE PARAMETER CARD.              *
+000195* 08/09/2026 RJH   LOG THE OVERFLOW STOP TO THE SHARED          *
+000196*                  EXCEPTION FILE INSTEAD OF JUST DISPLAYING    *
+000197*                  IT, SO OPERATIONS SEES IT ON THE DAILY       *
+000198*                  EXCEPTION REPORT TOO.                        *
+000200*--------------------------------------------------------------*
+000210 ENVIRONMENT DIVISION.
+000220 CONFIGURATION SECTION.
+000230 SOURCE-COMPUTER.   IBM-370.
+000240 OBJECT-COMPUTER.   IBM-370.
+000250 SPECIAL-NAMES.
+000260     C01 IS TOP-OF-PAGE.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT PARM-FILE   ASSIGN TO SYSIN
+000300         ORGANIZATION IS LINE SEQUENTIAL
+000305         FILE STATUS IS WS-PARM-STATUS.
+000310     SELECT FIB-OUT     ASSIGN TO FIBOUT
+000320         ORGANIZATION IS LINE SEQUENTIAL.
+000325     SELECT EXCEPTION-FILE ASSIGN TO EXCPTLOG
+000326         ORGANIZATION IS LINE SEQUENTIAL
+000327         FILE STATUS IS WS-EXCEPT-STATUS.
+000330*
+000340 DATA DIVISION.
+000350 FILE SECTION.
+000360 FD  PARM-FILE
+000370     RECORDING MODE IS F.
+000380 01  PARM-CARD.
+000390     05  PARM-NUM-TERMS      PIC 9(02).
+000400     05  PARM-START-TERM-1   PIC 9(06).
+000410     05  PARM-START-TERM-2   PIC 9(06).
+000420     05  FILLER              PIC X(66).
+000430*
+000440 FD  FIB-OUT
+000450     RECORDING MODE IS F.
+000460 01  FIB-OUT-REC             PIC 9(08).
+000465*
+000466 FD  EXCEPTION-FILE
+000467     RECORDING MODE IS F.
+000468     COPY EXCPTREC.
+000470*
+000480 WORKING-STORAGE SECTION.
+000490 01  WS-SWITCHES.
+000500     05  WS-EOF-SW           PIC X(01) VALUE 'N'.
+000510         88  NO-MORE-PARMS            VALUE 'Y'.
+000520     05  WS-OVERFLOW-SW      PIC X(01) VALUE 'N'.
+000530         88  TERM-OVERFLOWED          VALUE 'Y'.
+000540*
+000550 01  NUM-TERMS               PIC 9(02) VALUE 10.
+000560 01  TERM-1                  PIC 9(08) VALUE 0.
+000570 01  TERM-2                  PIC 9(08) VALUE 1.
+000580 01  NEXT-TERM                PIC 9(08) VALUE 0.
+000590 77  COUNTER                 PIC 9(02) COMP VALUE 1.
+000595 01  WS-DATE                 PIC 9(08).
+000596 01  WS-TIME                 PIC 9(08).
+000597 01  WS-EXCEPT-STATUS        PIC X(02) VALUE '00'.
+000598 01  WS-PARM-STATUS          PIC X(02) VALUE '00'.
+000600*
+000610 PROCEDURE DIVISION.
+000620*--------------------------------------------------------------*
+000630 0000-MAINLINE.
+000640     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000650     PERFORM 2000-BUILD-SEQUENCE THRU 2000-EXIT
+000660     PERFORM 3000-TERMINATE THRU 3000-EXIT
+000670     STOP RUN.
+000680*--------------------------------------------------------------*
+000690* 1000-INITIALIZE - READ THE PARAMETER CARD AND OPEN FIBOUT.   *
+000700*--------------------------------------------------------------*
+000710 1000-INITIALIZE.
+000720     OPEN INPUT  PARM-FILE
+000730     OPEN OUTPUT FIB-OUT
+000731
+000732     OPEN EXTEND EXCEPTION-FILE
+000733     IF WS-EXCEPT-STATUS = '35'
+000734         OPEN OUTPUT EXCEPTION-FILE
+000735         CLOSE EXCEPTION-FILE
+000736         OPEN EXTEND EXCEPTION-FILE
+000737     END-IF
+000738
+000739     ACCEPT WS-DATE FROM DATE YYYYMMDD
+000740     ACCEPT WS-TIME FROM TIME
+000741
+000745     IF WS-PARM-STATUS = '35'
+000746         DISPLAY "FIBONACCI: NO PARAMETER CARD - "
+000747                 "DEFAULTS WILL BE USED."
+000748         GO TO 1000-EXIT
+000749     END-IF
+000750     READ PARM-FILE
+000760         AT END
+000770             DISPLAY "FIBONACCI: NO PARAMETER CARD - "
+000780                     "DEFAULTS WILL BE USED."
+000790             GO TO 1000-EXIT
+000800     END-READ
+000810
+000820     IF PARM-NUM-TERMS GREATER THAN ZERO
+000830         MOVE PARM-NUM-TERMS TO NUM-TERMS
+000840     END-IF
+000850
+000860     IF PARM-START-TERM-1 NOT = ZERO OR
+000870        PARM-START-TERM-2 NOT = ZERO
+000880         MOVE PARM-START-TERM-1 TO TERM-1
+000890         MOVE PARM-START-TERM-2 TO TERM-2
+000900     END-IF.
+000910 1000-EXIT.
+000920     EXIT.
+000930*--------------------------------------------------------------*
+000940* 2000-BUILD-SEQUENCE - VALIDATE NUM-TERMS, THEN GENERATE AND  *
+000950*                       WRITE EACH TERM OF THE SEQUENCE.       *
+000960*--------------------------------------------------------------*
+000970 2000-BUILD-SEQUENCE.
+000980     IF NUM-TERMS LESS THAN 1
+000990         DISPLAY "NUMBER OF TERMS MUST BE GREATER THAN 0."
+001000         GO TO 2000-EXIT
+001010     END-IF
+001020
+001030     DISPLAY "FIBONACCI SEQUENCE UP TO " NUM-TERMS " TERMS:"
+001040     DISPLAY TERM-1
+001050     WRITE FIB-OUT-REC FROM TERM-1
+001060
+001070     IF NUM-TERMS = 1
+001080         GO TO 2000-EXIT
+001090     END-IF
+001100
+001110     DISPLAY TERM-2
+001120     WRITE FIB-OUT-REC FROM TERM-2
+001130
+001140     PERFORM 2100-NEXT-TERM THRU 2100-EXIT
+001150         VARYING COUNTER FROM 3 BY 1
+001160         UNTIL COUNTER GREATER THAN NUM-TERMS
+001170            OR TERM-OVERFLOWED.
+001180 2000-EXIT.
+001190     EXIT.
+001200*--------------------------------------------------------------*
+001210* 2100-NEXT-TERM - COMPUTE, DISPLAY, WRITE AND ROLL THE NEXT   *
+001220*                  TERM FORWARD.  ON SIZE ERROR STOPS THE      *
+001230*                  SEQUENCE CLEANLY INSTEAD OF TRUNCATING IT.   *
+001240*--------------------------------------------------------------*
+001250 2100-NEXT-TERM.
+001260     COMPUTE NEXT-TERM = TERM-1 + TERM-2
+001270         ON SIZE ERROR
+001280             DISPLAY "FIBONACCI: TERM " COUNTER
+001290                     " WOULD OVERFLOW PIC 9(08) - STOPPING "
+001300                     "SEQUENCE AT THE LAST GOOD TERM."
+001301             PERFORM 2200-LOG-OVERFLOW THRU 2200-EXIT
+001310             SET TERM-OVERFLOWED TO TRUE
+001320             GO TO 2100-EXIT
+001330     END-COMPUTE
+001340
+001350     DISPLAY NEXT-TERM
+001360     WRITE FIB-OUT-REC FROM NEXT-TERM
+001370     MOVE TERM-2    TO TERM-1
+001380     MOVE NEXT-TERM TO TERM-2.
+001390 2100-EXIT.
+001400     EXIT.
+001401*--------------------------------------------------------------*
+001402* 2200-LOG-OVERFLOW - APPEND THE OVERFLOW STOP TO THE SHARED   *
+001403*                     EXCEPTION FILE.                          *
+001404*--------------------------------------------------------------*
+001405 2200-LOG-OVERFLOW.
+001406     MOVE SPACES TO EXCEPTION-REC
+001407     MOVE "FIBONACCI"    TO EXCEPT-PROGRAM
+001408     MOVE WS-DATE        TO EXCEPT-DATE
+001409     MOVE WS-TIME        TO EXCEPT-TIME
+001410     MOVE COUNTER        TO EXCEPT-INPUT-DATA
+001411     MOVE "TERM WOULD OVERFLOW 9(08) - STOPPED"
+001412         TO EXCEPT-REASON
+001413     WRITE EXCEPTION-REC.
+001414 2200-EXIT.
+001415     EXIT.
+001416*--------------------------------------------------------------*
+001420* 3000-TERMINATE - CLOSE THE FILES.                            *
+001430*--------------------------------------------------------------*
+001440 3000-TERMINATE.
+001450     CLOSE PARM-FILE
+001455     CLOSE EXCEPTION-FILE
+001460     CLOSE FIB-OUT.
+001470 3000-EXIT.
+001480     EXIT.
