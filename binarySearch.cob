@@ -1,59 +1,369 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. BINARY-SEARCH.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-           01 ARRAY-SIZE       PIC 9(02) VALUE 10.
-           01 SEARCH-ARRAY.
-               05 ARRAY-ELEMENT OCCURS 10 TIMES PIC 9(02) VALUE ZEROS.
-           01 SEARCH-VALUE      PIC 9(02).
-           01 MID               PIC 9(02).
-           01 LOWL               PIC 9(02) VALUE 1.
-           01 HIGHH              PIC 9(02) VALUE 10.
-           01 RESULT            PIC 9(02) VALUE 0.
-           01 FOUND-FLAG        PIC X VALUE 'N'.
-
-       PROCEDURE DIVISION.
-           MOVE 1 TO ARRAY-ELEMENT (1)
-           MOVE 2 TO ARRAY-ELEMENT (2)
-           MOVE 3 TO ARRAY-ELEMENT (3)
-           MOVE 4 TO ARRAY-ELEMENT (4)
-           MOVE 5 TO ARRAY-ELEMENT (5)
-           MOVE 6 TO ARRAY-ELEMENT (6)
-           MOVE 7 TO ARRAY-ELEMENT (7)
-           MOVE 8 TO ARRAY-ELEMENT (8)
-           MOVE 9 TO ARRAY-ELEMENT (9)
-           MOVE 10 TO ARRAY-ELEMENT (10)
-           
-           DISPLAY "Enter the number to search for:" WITH NO ADVANCING
-           ACCEPT SEARCH-VALUE
-
-           PERFORM BINARY-SEARCH
-
-           IF FOUND-FLAG = 'Y'
-               DISPLAY "Number " SEARCH-VALUE "found at position" RESULT
-           ELSE
-               DISPLAY "Number " SEARCH-VALUE " not found."
-           END-IF
-
-           STOP RUN.
-
-       BINARY-SEARCH.
-           MOVE 1 TO LOWL
-           MOVE ARRAY-SIZE TO HIGHH
-           PERFORM UNTIL LOWL > HIGHH
-               COMPUTE MID = (LOWL + HIGHH) / 2
-               IF SEARCH-VALUE = ARRAY-ELEMENT (MID)
-                   MOVE MID TO RESULT
-                   MOVE 'Y' TO FOUND-FLAG
-                   EXIT PERFORM
-               ELSE IF SEARCH-VALUE < ARRAY-ELEMENT (MID)
-                   SUBTRACT 1 FROM MID
-                   MOVE MID TO HIGHH
-               ELSE
-                   ADD 1 TO MID
-                   MOVE MID TO LOWL
-               END-IF
-           END-PERFORM
-           IF FOUND-FLAG = 'N'
-               MOVE -1 TO RESULT
-           END-IF.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.      BINARY-SEARCH.
+000030 AUTHOR.          R J HALVORSEN.
+000040 INSTALLATION.    DATA PROCESSING CENTER.
+000050 DATE-WRITTEN.    02/11/2013.
+000060 DATE-COMPILED.
+000070*--------------------------------------------------------------*
+000080* MODIFICATION HISTORY                                        *
+000090*--------------------------------------------------------------*
+000100* DATE       INIT  DESCRIPTION                                 *
+000110* 02/11/2013 RJH   ORIGINAL PROGRAM - TABLE BUILT FROM TEN     *
+000120*                  HARDCODED MOVE STATEMENTS.                 *
+000130* 08/09/2026 RJH   LOAD SEARCH-ARRAY FROM THE LOOKUP FILE AT   *
+000140*                  RUN TIME INSTEAD OF COMPILING VALUES IN.    *
+000150* 08/09/2026 RJH   ADD A BATCH MODE THAT RESOLVES A WHOLE      *
+000160*                  TRANSACTION FILE OF KEYS IN ONE PASS.       *
+000170* 08/09/2026 RJH   SIZE SEARCH-ARRAY FROM THE NUMBER OF        *
+000180*                  ENTRIES ACTUALLY LOADED, UP TO A LARGER     *
+000190*                  OCCURS CEILING, INSTEAD OF A FIXED 10.      *
+000200* 08/09/2026 RJH   APPEND EVERY LOOKUP TO THE AUDIT LOG.       *
+000205* 08/09/2026 RJH   ALSO LOG NOT-FOUND LOOKUPS AND A LOOKUP    *
+000206*                  FILE THAT EXCEEDS THE TABLE CEILING TO THE *
+000207*                  SHARED EXCEPTION FILE, SO THEY SHOW UP ON  *
+000208*                  THE DAILY EXCEPTION REPORT ALONGSIDE THE    *
+000209*                  OTHER TWO PROGRAMS' ERRORS.                 *
+000211* 08/09/2026 RJH   READ THE S/B MODE FLAG FROM A SYSIN PARM    *
+000212*                  CARD WHEN ONE IS PRESENT INSTEAD OF ALWAYS  *
+000213*                  PROMPTING THE CONSOLE, SO THE DAILY BATCH   *
+000214*                  STREAM CAN RUN THIS STEP UNATTENDED.        *
+000210*--------------------------------------------------------------*
+000220 ENVIRONMENT DIVISION.
+000230 CONFIGURATION SECTION.
+000240 SOURCE-COMPUTER.   IBM-370.
+000250 OBJECT-COMPUTER.   IBM-370.
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280     SELECT LOOKUP-FILE   ASSIGN TO LOOKUP
+000290         ORGANIZATION IS LINE SEQUENTIAL.
+000300     SELECT TRANS-FILE    ASSIGN TO TRANSIN
+000310         ORGANIZATION IS LINE SEQUENTIAL.
+000320     SELECT RESULTS-FILE  ASSIGN TO RESULTSOUT
+000330         ORGANIZATION IS LINE SEQUENTIAL.
+000340     SELECT AUDIT-FILE    ASSIGN TO AUDITLOG
+000350         ORGANIZATION IS LINE SEQUENTIAL
+000355         FILE STATUS IS WS-AUDIT-STATUS.
+000356     SELECT EXCEPTION-FILE ASSIGN TO EXCPTLOG
+000357         ORGANIZATION IS LINE SEQUENTIAL
+000358         FILE STATUS IS WS-EXCEPT-STATUS.
+000359     SELECT MODE-PARM-FILE ASSIGN TO SYSIN
+000361         ORGANIZATION IS LINE SEQUENTIAL
+000362         FILE STATUS IS WS-PARM-STATUS.
+000360*
+000370 DATA DIVISION.
+000380 FILE SECTION.
+000390 FD  LOOKUP-FILE
+000400     RECORDING MODE IS F.
+000410 01  LOOKUP-REC               PIC 9(02).
+000420*
+000430 FD  TRANS-FILE
+000440     RECORDING MODE IS F.
+000450 01  TRANS-KEY                PIC 9(02).
+000460*
+000470 FD  RESULTS-FILE
+000480     RECORDING MODE IS F.
+000490 01  RESULTS-REC.
+000500     05  RESULTS-KEY          PIC 9(02).
+000510     05  FILLER               PIC X(01).
+000520     05  RESULTS-FOUND-FLAG   PIC X(01).
+000530     05  FILLER               PIC X(01).
+000540     05  RESULTS-POSITION     PIC 9(03).
+000550*
+000560 FD  AUDIT-FILE
+000570     RECORDING MODE IS F.
+000580 01  AUDIT-REC.
+000590     05  AUDIT-DATE           PIC 9(08).
+000600     05  FILLER               PIC X(01).
+000610     05  AUDIT-TIME           PIC 9(08).
+000620     05  FILLER               PIC X(01).
+000630     05  AUDIT-SEARCH-VALUE   PIC 9(02).
+000640     05  FILLER               PIC X(01).
+000650     05  AUDIT-FOUND-FLAG     PIC X(01).
+000660     05  FILLER               PIC X(01).
+000670     05  AUDIT-POSITION       PIC 9(03).
+000675*
+000676 FD  EXCEPTION-FILE
+000677     RECORDING MODE IS F.
+000678     COPY EXCPTREC.
+000679*
+000681 FD  MODE-PARM-FILE
+000682     RECORDING MODE IS F.
+000683 01  MODE-PARM-REC.
+000684     05  PARM-MODE            PIC X(01).
+000685     05  FILLER               PIC X(79).
+000680*
+000690 WORKING-STORAGE SECTION.
+000700 01  WS-SWITCHES.
+000710     05  WS-LOOKUP-EOF-SW     PIC X(01) VALUE 'N'.
+000720         88  NO-MORE-LOOKUP            VALUE 'Y'.
+000730     05  WS-TRANS-EOF-SW      PIC X(01) VALUE 'N'.
+000740         88  NO-MORE-TRANS             VALUE 'Y'.
+000750*
+000760 77  MAX-ARRAY-SIZE           PIC 9(03) COMP VALUE 500.
+000770 01  ARRAY-SIZE               PIC 9(03) VALUE 0.
+000780 01  SEARCH-ARRAY.
+000790     05  ARRAY-ELEMENT OCCURS 500 TIMES PIC 9(02) VALUE ZEROS.
+000800 01  SEARCH-VALUE             PIC 9(02).
+000810 01  MID                      PIC 9(03) COMP.
+000820 01  LOWL                     PIC 9(03) COMP VALUE 1.
+000830 01  HIGHH                    PIC 9(03) COMP VALUE 10.
+000840 01  RESULT                   PIC 9(03) VALUE 0.
+000850 01  FOUND-FLAG               PIC X(01) VALUE 'N'.
+000860     88  KEY-WAS-FOUND                VALUE 'Y'.
+000870*
+000880 01  MODE-FLAG                PIC X(01).
+000890     88  SINGLE-MODE                  VALUE 'S' 's'.
+000900     88  BATCH-MODE                   VALUE 'B' 'b'.
+000910*
+000920 01  WS-DATE                  PIC 9(08).
+000930 01  WS-TIME                  PIC 9(08).
+000935 01  WS-AUDIT-STATUS          PIC X(02) VALUE '00'.
+000936 01  WS-EXCEPT-STATUS         PIC X(02) VALUE '00'.
+000937 01  WS-EXCEPT-DATA           PIC X(40).
+000938 01  WS-EXCEPT-REASON         PIC X(40).
+000939 01  WS-PARM-STATUS           PIC X(02) VALUE '00'.
+000940*
+000950 PROCEDURE DIVISION.
+000960*--------------------------------------------------------------*
+000970 0000-MAINLINE.
+000980     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000990     PERFORM 2000-PROCESS THRU 2000-EXIT
+001000     PERFORM 9000-TERMINATE THRU 9000-EXIT
+001010     STOP RUN.
+001020*--------------------------------------------------------------*
+001030* 1000-INITIALIZE - LOAD SEARCH-ARRAY FROM THE LOOKUP FILE AND *
+001040*                   OPEN THE AUDIT LOG FOR THIS RUN.          *
+001050*--------------------------------------------------------------*
+001060 1000-INITIALIZE.
+001065     OPEN EXTEND AUDIT-FILE
+001066     IF WS-AUDIT-STATUS = '35'
+001067         OPEN OUTPUT AUDIT-FILE
+001068         CLOSE AUDIT-FILE
+001069         OPEN EXTEND AUDIT-FILE
+001170     END-IF
+001171
+001172     OPEN EXTEND EXCEPTION-FILE
+001173     IF WS-EXCEPT-STATUS = '35'
+001174         OPEN OUTPUT EXCEPTION-FILE
+001175         CLOSE EXCEPTION-FILE
+001176         OPEN EXTEND EXCEPTION-FILE
+001177     END-IF
+001178
+001179     ACCEPT WS-DATE FROM DATE YYYYMMDD
+001180     ACCEPT WS-TIME FROM TIME
+001181
+001182     OPEN INPUT LOOKUP-FILE
+001183     PERFORM 1100-LOAD-TABLE THRU 1100-EXIT
+001184         UNTIL NO-MORE-LOOKUP
+001185     CLOSE LOOKUP-FILE
+001186
+001187     IF ARRAY-SIZE = 0
+001188         DISPLAY "BINARY-SEARCH: LOOKUP FILE WAS EMPTY OR "
+001189                 "MISSING - NOTHING TO SEARCH."
+001190     END-IF.
+001192 1000-EXIT.
+001190     EXIT.
+001200*--------------------------------------------------------------*
+001210* 1100-LOAD-TABLE - READ ONE LOOKUP RECORD INTO SEARCH-ARRAY.  *
+001220*                   THE TABLE MUST ARRIVE IN ASCENDING KEY     *
+001230*                   SEQUENCE FOR THE BINARY SEARCH TO WORK.    *
+001240*--------------------------------------------------------------*
+001250 1100-LOAD-TABLE.
+001260     READ LOOKUP-FILE
+001270         AT END
+001280             SET NO-MORE-LOOKUP TO TRUE
+001290             GO TO 1100-EXIT
+001300     END-READ
+001310
+001320     IF ARRAY-SIZE NOT LESS THAN MAX-ARRAY-SIZE
+001330         DISPLAY "BINARY-SEARCH: LOOKUP FILE EXCEEDS "
+001340                 MAX-ARRAY-SIZE " ENTRIES - REST IGNORED."
+001341         MOVE LOOKUP-REC TO WS-EXCEPT-DATA
+001342         MOVE "LOOKUP EXCEEDS TABLE CEILING - IGNORED"
+001343             TO WS-EXCEPT-REASON
+001344         PERFORM 1150-LOG-EXCEPTION THRU 1150-EXIT
+001350         SET NO-MORE-LOOKUP TO TRUE
+001360         GO TO 1100-EXIT
+001370     END-IF
+001380
+001390     ADD 1 TO ARRAY-SIZE
+001400     MOVE LOOKUP-REC TO ARRAY-ELEMENT (ARRAY-SIZE).
+001410 1100-EXIT.
+001420     EXIT.
+001421*--------------------------------------------------------------*
+001422* 1150-LOG-EXCEPTION - APPEND ONE ENTRY TO THE SHARED EXCEPTION *
+001423*                      FILE FOR OPERATIONS' DAILY REPORT.       *
+001424*--------------------------------------------------------------*
+001425 1150-LOG-EXCEPTION.
+001426     MOVE SPACES           TO EXCEPTION-REC
+001427     MOVE "BINARY-SEARCH"  TO EXCEPT-PROGRAM
+001428     MOVE WS-DATE          TO EXCEPT-DATE
+001429     MOVE WS-TIME          TO EXCEPT-TIME
+001430     MOVE WS-EXCEPT-DATA   TO EXCEPT-INPUT-DATA
+001431     MOVE WS-EXCEPT-REASON TO EXCEPT-REASON
+001432     WRITE EXCEPTION-REC.
+001433 1150-EXIT.
+001434     EXIT.
+001501*--------------------------------------------------------------*
+001502* 1600-GET-MODE - DETERMINE WHICH MODE TO RUN: A SINGLE         *
+001503*                 INTERACTIVE LOOKUP OR A BATCH TRANSACTION     *
+001504*                 FILE OF MANY KEYS.  A SYSIN PARM CARD IS      *
+001505*                 TRIED FIRST SO THE DAILY BATCH STREAM CAN     *
+001506*                 RUN THIS STEP UNATTENDED; IF NO PARM CARD IS  *
+001507*                 PRESENT THE CONSOLE IS PROMPTED INSTEAD, FOR  *
+001508*                 AD HOC/MENU-DRIVER USE.                       *
+001509*--------------------------------------------------------------*
+001510 1600-GET-MODE.
+001511     OPEN INPUT MODE-PARM-FILE
+001512     IF WS-PARM-STATUS = '35'
+001513         GO TO 1650-PROMPT-CONSOLE
+001514     END-IF
+001515
+001516     READ MODE-PARM-FILE
+001517         AT END
+001518             CLOSE MODE-PARM-FILE
+001519             GO TO 1650-PROMPT-CONSOLE
+001520     END-READ
+001521
+001522     MOVE PARM-MODE TO MODE-FLAG
+001523     CLOSE MODE-PARM-FILE
+001524     GO TO 1600-EXIT.
+001525 1650-PROMPT-CONSOLE.
+001526     DISPLAY "ENTER MODE - S=SINGLE LOOKUP, B=BATCH LOOKUP: "
+001527         WITH NO ADVANCING
+001528     ACCEPT MODE-FLAG.
+001529 1600-EXIT.
+001530     EXIT.
+001531*--------------------------------------------------------------*
+001532* 2000-PROCESS - RUN THE MODE DETERMINED BY 1600-GET-MODE.      *
+001533*--------------------------------------------------------------*
+001534 2000-PROCESS.
+001535     PERFORM 1600-GET-MODE THRU 1600-EXIT
+001536
+001537     EVALUATE TRUE
+001540         WHEN SINGLE-MODE
+001550             PERFORM 3000-SINGLE-SEARCH THRU 3000-EXIT
+001560         WHEN BATCH-MODE
+001570             PERFORM 4000-BATCH-SEARCH THRU 4000-EXIT
+001580         WHEN OTHER
+001590             DISPLAY "INVALID MODE - MUST BE S OR B."
+001600     END-EVALUATE.
+001610 2000-EXIT.
+001620     EXIT.
+001630*--------------------------------------------------------------*
+001640* 3000-SINGLE-SEARCH - ORIGINAL ONE-VALUE-PER-RUN BEHAVIOR.    *
+001650*--------------------------------------------------------------*
+001660 3000-SINGLE-SEARCH.
+001670     DISPLAY "ENTER THE NUMBER TO SEARCH FOR:" WITH NO ADVANCING
+001680     ACCEPT SEARCH-VALUE
+001690
+001700     PERFORM 5000-BINARY-SEARCH THRU 5000-EXIT
+001710
+001720     IF KEY-WAS-FOUND
+001730         DISPLAY "NUMBER " SEARCH-VALUE " FOUND AT POSITION "
+001740                 RESULT
+001750     ELSE
+001760         DISPLAY "NUMBER " SEARCH-VALUE " NOT FOUND."
+001770     END-IF
+001780
+001790     PERFORM 6000-LOG-AUDIT THRU 6000-EXIT.
+001800 3000-EXIT.
+001810     EXIT.
+001820*--------------------------------------------------------------*
+001830* 4000-BATCH-SEARCH - RESOLVE EVERY KEY ON THE TRANSACTION     *
+001840*                     FILE IN ONE PASS AND WRITE THE RESULTS   *
+001850*                     FILE FOR END-OF-DAY RECONCILIATION.      *
+001860*--------------------------------------------------------------*
+001870 4000-BATCH-SEARCH.
+001880     OPEN INPUT  TRANS-FILE
+001890     OPEN OUTPUT RESULTS-FILE
+001900
+001910     PERFORM 4100-BATCH-ONE-KEY THRU 4100-EXIT
+001920         UNTIL NO-MORE-TRANS
+001930
+001940     CLOSE TRANS-FILE
+001950     CLOSE RESULTS-FILE.
+001960 4000-EXIT.
+001970     EXIT.
+001980*--------------------------------------------------------------*
+001990* 4100-BATCH-ONE-KEY - RESOLVE ONE TRANSACTION KEY AND WRITE   *
+002000*                      ITS RESULT RECORD AND AUDIT ENTRY.      *
+002010*--------------------------------------------------------------*
+002020 4100-BATCH-ONE-KEY.
+002030     READ TRANS-FILE
+002040         AT END
+002050             SET NO-MORE-TRANS TO TRUE
+002060             GO TO 4100-EXIT
+002070     END-READ
+002080
+002090     MOVE TRANS-KEY TO SEARCH-VALUE
+002100     PERFORM 5000-BINARY-SEARCH THRU 5000-EXIT
+002110
+002115     MOVE SPACES       TO RESULTS-REC
+002120     MOVE SEARCH-VALUE TO RESULTS-KEY
+002130     MOVE FOUND-FLAG   TO RESULTS-FOUND-FLAG
+002140     MOVE RESULT       TO RESULTS-POSITION
+002150     WRITE RESULTS-REC
+002160
+002170     PERFORM 6000-LOG-AUDIT THRU 6000-EXIT.
+002180 4100-EXIT.
+002190     EXIT.
+002200*--------------------------------------------------------------*
+002210* 5000-BINARY-SEARCH - LOCATE SEARCH-VALUE IN SEARCH-ARRAY     *
+002220*                      (ENTRIES 1 THRU ARRAY-SIZE).            *
+002230*--------------------------------------------------------------*
+002240 5000-BINARY-SEARCH.
+002250     MOVE 'N' TO FOUND-FLAG
+002260     MOVE 0   TO RESULT
+002270     MOVE 1   TO LOWL
+002280     MOVE ARRAY-SIZE TO HIGHH
+002290
+002300     PERFORM UNTIL LOWL > HIGHH
+002310         COMPUTE MID = (LOWL + HIGHH) / 2
+002320         IF SEARCH-VALUE = ARRAY-ELEMENT (MID)
+002330             MOVE MID TO RESULT
+002340             MOVE 'Y' TO FOUND-FLAG
+002350             GO TO 5000-EXIT
+002360         ELSE IF SEARCH-VALUE < ARRAY-ELEMENT (MID)
+002370             SUBTRACT 1 FROM MID
+002380             MOVE MID TO HIGHH
+002390         ELSE
+002400             ADD 1 TO MID
+002410             MOVE MID TO LOWL
+002420         END-IF
+002430     END-PERFORM
+002440
+002450     MOVE 0 TO RESULT.
+002460 5000-EXIT.
+002470     EXIT.
+002480*--------------------------------------------------------------*
+002490* 6000-LOG-AUDIT - APPEND ONE ENTRY TO THE AUDIT TRAIL FOR      *
+002500*                  THE LOOKUP JUST PERFORMED.                  *
+002510*--------------------------------------------------------------*
+002520 6000-LOG-AUDIT.
+002530     ACCEPT WS-DATE FROM DATE YYYYMMDD
+002540     ACCEPT WS-TIME FROM TIME
+002550
+002555     MOVE SPACES        TO AUDIT-REC
+002560     MOVE WS-DATE       TO AUDIT-DATE
+002570     MOVE WS-TIME       TO AUDIT-TIME
+002580     MOVE SEARCH-VALUE  TO AUDIT-SEARCH-VALUE
+002590     MOVE FOUND-FLAG    TO AUDIT-FOUND-FLAG
+002600     MOVE RESULT        TO AUDIT-POSITION
+002610     WRITE AUDIT-REC
+002611
+002612     IF NOT KEY-WAS-FOUND
+002613         MOVE SEARCH-VALUE TO WS-EXCEPT-DATA
+002614         MOVE "KEY NOT FOUND IN SEARCH-ARRAY" TO WS-EXCEPT-REASON
+002615         PERFORM 1150-LOG-EXCEPTION THRU 1150-EXIT
+002616     END-IF.
+002620 6000-EXIT.
+002630     EXIT.
+002640*--------------------------------------------------------------*
+002650* 9000-TERMINATE - CLOSE THE AUDIT LOG AND THE EXCEPTION FILE. *
+002660*--------------------------------------------------------------*
+002670 9000-TERMINATE.
+002675     CLOSE AUDIT-FILE
+002676     CLOSE EXCEPTION-FILE.
+002690 9000-EXIT.
+002700     EXIT.
