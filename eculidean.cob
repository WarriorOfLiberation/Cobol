@@ -1,72 +1,561 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SOLUTION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 N        PIC 9(10)   VALUE ZEROES.
-       01 foo.
-           02 X-Coord occurs 55 times pic 9(10) VALUE ZEROES.
-       01 foo2.
-           02 Y-Coord occurs 55 times pic 9(10) VALUE ZEROES.
-       01 STR      PIC X(10).
-       01 i        PIC 9(10)   VALUE ZEROES.
-       01 j        PIC 9(10)   VALUE ZEROES.
-       01 k        PIC 9(10)   VALUE ZEROES.
-       01 l        PIC 9(10)   VALUE ZEROES.
-       01 tmp1     PIC 9(10)   VALUE ZEROES.
-       01 tmp2     PIC 9(10)   VALUE ZEROES.
-       01 res      PIC 9(10)V9(10) VALUE ZEROES.
-       01 tmpres   PIC 9(10)V9(10) VALUE ZEROES.
-
-       PROCEDURE DIVISION.
-           ACCEPT STR
-           MOVE STR TO N
-           move 1 to i
-           perform until i > N
-               move 0 to tmp1
-               move 0 to tmp2
-               accept STR
-               unstring STR delimited by "-" into tmp2, tmp1
-               move 100 to X-Coord(i)
-               add tmp2 to X-Coord(i)
-               subtract tmp1 from X-Coord(i)
-               move 0 to tmp1
-               move 0 to tmp2
-               accept STR
-               unstring STR delimited by "-" into tmp2, tmp1
-               move 100 to Y-Coord(i)
-               add tmp2 to Y-Coord(i)
-               subtract tmp1 from Y-Coord(i)
-               add 1 to i
-           end-perform
-           move 0 to res
-           move 1 to i
-           perform until i > N
-               move i to j
-               add 1 to j
-               perform until j > N
-                   move 0 to k
-                   multiply X-Coord(i) by X-Coord(i) giving k
-                   multiply X-Coord(j) by X-Coord(j) giving l
-                   add l to k
-                   multiply X-Coord(i) by X-Coord(j) giving l
-                   multiply l by 2 giving l
-                   subtract l from k
-                   multiply Y-Coord(i) by Y-Coord(i) giving l
-                   add l to k
-                   multiply Y-Coord(j) by Y-Coord(j) giving l
-                   add l to k
-                   multiply Y-Coord(i) by Y-Coord(j) giving l
-                   multiply l by 2 giving l
-                   subtract l from k
-                   compute tmpres = function sqrt(k)
-                   if tmpres > res
-                       move tmpres to res
-                   end-if
-                   add 1 to j
-               end-perform
-               add 1 to i
-           end-perform
-           display res
-           STOP RUN.
-                                                                                                                                                                                                                                                                                                                                  
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.      SOLUTION.
+000030 AUTHOR.          R J HALVORSEN.
+000040 INSTALLATION.    DATA PROCESSING CENTER.
+000050 DATE-WRITTEN.    05/19/2014.
+000060 DATE-COMPILED.
+000070*--------------------------------------------------------------*
+000080* MODIFICATION HISTORY                                        *
+000090*--------------------------------------------------------------*
+000100* DATE       INIT  DESCRIPTION                                 *
+000110* 05/19/2014 RJH   ORIGINAL PROGRAM - ACCEPT/DISPLAY, BRUTE    *
+000120*                  FORCE FARTHEST-PAIR SCAN, 55 POINT TABLE.   *
+000130* 08/09/2026 RJH   WRITE THE FULL PAIRWISE DISTANCE TABLE TO   *
+000140*                  DISTOUT INSTEAD OF KEEPING ONLY THE MAX.    *
+000150* 08/09/2026 RJH   RAISE THE POINT TABLE TO MAX-POINTS AND     *
+000160*                  VALIDATE THE REQUESTED COUNT AGAINST IT.    *
+000170* 08/09/2026 RJH   VALIDATE EACH COORDINATE LINE AND REPORT    *
+000180*                  MALFORMED INPUT TO THE EXCEPTION FILE       *
+000190*                  INSTEAD OF LETTING BAD DATA THROUGH.        *
+000200* 08/09/2026 RJH   REPLACE THE O(N**2) FARTHEST-PAIR SCAN WITH *
+000210*                  A CONVEX HULL / ROTATING CALIPERS PASS.     *
+000215* 08/09/2026 RJH   WIDEN THE HULL TABLES - THE LOWER-HULL AND  *
+000216*                  UPPER-HULL PASSES EACH PUSH BEFORE THEY TRIM,*
+000217*                  SO THE WORKING HULL SIZE CAN TRANSIENTLY     *
+000218*                  REACH TWICE THE POINT COUNT WHEN POINTS ARE  *
+000219*                  IN (OR NEAR) CONVEX POSITION, NOT JUST ONE   *
+000221*                  OR TWO OVER.                                *
+000222* 08/09/2026 RJH   PUT PT-X/PT-Y/WS-DECODED-VALUE/WS-CAND-X/    *
+000223*                  WS-CAND-Y BACK TO UNSIGNED PIC 9(10) - THEY  *
+000224*                  HAD DRIFTED TO SIGNED DURING THE HULL/        *
+000225*                  CALIPERS REWRITE, WHICH CHANGES THE RESULT OF*
+000226*                  A NEGATIVE "NNN-NNN" DECODE FROM THE ORIGINAL*
+000227*                  ABSOLUTE-VALUE RESULT TO A TRUE NEGATIVE ONE.*
+000228*                  THE DELTA-DECODING RULE IS A BUSINESS RULE   *
+000229*                  THIS EFFORT IS NOT CHARTERED TO CHANGE, SO    *
+000230*                  THE ORIGINAL (UNSIGNED) ARITHMETIC IS        *
+000231*                  RESTORED EXACTLY.                            *
+000232*--------------------------------------------------------------*
+000230 ENVIRONMENT DIVISION.
+000240 CONFIGURATION SECTION.
+000250 SOURCE-COMPUTER.   IBM-370.
+000260 OBJECT-COMPUTER.   IBM-370.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT COORD-FILE     ASSIGN TO COORDIN
+000300         ORGANIZATION IS LINE SEQUENTIAL.
+000310     SELECT DISTANCE-FILE  ASSIGN TO DISTOUT
+000320         ORGANIZATION IS LINE SEQUENTIAL.
+000330     SELECT FARTHEST-FILE  ASSIGN TO FAROUT
+000340         ORGANIZATION IS LINE SEQUENTIAL.
+000350     SELECT EXCEPTION-FILE ASSIGN TO EXCPTLOG
+000360         ORGANIZATION IS LINE SEQUENTIAL
+000370         FILE STATUS IS WS-EXCEPT-STATUS.
+000380*
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410 FD  COORD-FILE
+000420     RECORDING MODE IS F.
+000430 01  COORD-REC                  PIC X(10).
+000440*
+000450 FD  DISTANCE-FILE
+000460     RECORDING MODE IS F.
+000470 01  DISTANCE-REC.
+000480     05  DIST-POINT-I            PIC 9(03).
+000490     05  FILLER                  PIC X(02).
+000500     05  DIST-POINT-J            PIC 9(03).
+000510     05  FILLER                  PIC X(02).
+000520     05  DIST-VALUE              PIC Z(06)9.999999.
+000530*
+000540 FD  FARTHEST-FILE
+000550     RECORDING MODE IS F.
+000560 01  FARTHEST-REC.
+000570     05  FAR-POINT-I             PIC 9(03).
+000580     05  FILLER                  PIC X(02).
+000590     05  FAR-POINT-J             PIC 9(03).
+000600     05  FILLER                  PIC X(02).
+000610     05  FAR-DISTANCE            PIC Z(06)9.999999.
+000620*
+000630 FD  EXCEPTION-FILE
+000640     RECORDING MODE IS F.
+000650     COPY EXCPTREC.
+000660*
+000670 WORKING-STORAGE SECTION.
+000680 01  WS-SWITCHES.
+000690     05  WS-COORD-EOF-SW         PIC X(01) VALUE 'N'.
+000700         88  NO-MORE-COORDS              VALUE 'Y'.
+000710     05  WS-LINE-VALID-SW        PIC X(01) VALUE 'Y'.
+000720         88  LINE-IS-VALID               VALUE 'Y'.
+000730         88  LINE-NOT-VALID              VALUE 'N'.
+000740     05  WS-POINT-VALID-SW       PIC X(01) VALUE 'Y'.
+000750         88  POINT-IS-VALID              VALUE 'Y'.
+000760     05  WS-ADVANCE-SW           PIC X(01) VALUE 'Y'.
+000770         88  STILL-POPPING               VALUE 'Y'.
+000780         88  STILL-ADVANCING             VALUE 'Y'.
+000790*
+000800 77  MAX-POINTS                 PIC 9(03) COMP VALUE 500.
+000810*
+000820 01  WS-N                       PIC 9(05) VALUE 0.
+000830 01  WS-ACTUAL-N                PIC 9(03) VALUE 0.
+000840*
+000850 01  PX-TABLE.
+000855     05  PT-X  OCCURS 500 TIMES PIC 9(10).
+000860 01  PY-TABLE.
+000865     05  PT-Y  OCCURS 500 TIMES PIC 9(10).
+000880*
+000890 01  SX-TABLE.
+000895     05  SX    OCCURS 500 TIMES PIC S9(10).
+000900 01  SY-TABLE.
+000905     05  SY    OCCURS 500 TIMES PIC S9(10).
+000920*
+000925* HX/HY/HIDX ARE SIZED TO 2 * MAX-POINTS, NOT MAX-POINTS - THE
+000926* LOWER-HULL AND UPPER-HULL PASSES IN 4200-BUILD-HULL EACH PUSH
+000927* A POINT BEFORE TRIMMING, SO THE WORKING HULL SIZE CAN
+000928* TRANSIENTLY REACH CLOSE TO TWICE THE POINT COUNT WHEN THE
+000929* INPUT IS IN (OR NEAR) CONVEX POSITION.
+000930 01  HX-TABLE.
+000935     05  HX    OCCURS 1000 TIMES PIC S9(10).
+000940 01  HY-TABLE.
+000945     05  HY    OCCURS 1000 TIMES PIC S9(10).
+000950 01  SIDX-TABLE.
+000952     05  SIDX  OCCURS 500 TIMES PIC 9(04) COMP.
+000954 01  HIDX-TABLE.
+000956     05  HIDX  OCCURS 1000 TIMES PIC 9(04) COMP.
+000960*
+000970 01  WS-HULL-SIZE               PIC 9(04) COMP VALUE 0.
+000980*
+000990 01  WS-SUBSCRIPTS.
+001000     05  I                      PIC 9(04) COMP.
+001010     05  J                      PIC 9(04) COMP.
+001020     05  K                      PIC 9(04) COMP.
+001030     05  NI                     PIC 9(04) COMP.
+001040     05  NJ                     PIC 9(04) COMP.
+001050*
+001060 01  WS-TEMP-COORD.
+001070     05  TMPX                   PIC S9(10).
+001080     05  TMPY                   PIC S9(10).
+001085     05  TMPI                   PIC 9(04) COMP.
+001090*
+001100 01  WS-CROSS-VALUES.
+001110     05  CR                     PIC S9(18) COMP VALUE 0.
+001120     05  CR-CUR                 PIC S9(18) COMP VALUE 0.
+001130     05  CR-NEXT                PIC S9(18) COMP VALUE 0.
+001140*
+001150 01  WS-DISTANCE-VALUES.
+001160     05  D2                     PIC S9(18) COMP VALUE 0.
+001170     05  BEST-D2                PIC S9(18) COMP VALUE 0.
+001180     05  BEST-I                 PIC 9(04) COMP VALUE 0.
+001190     05  BEST-J                 PIC 9(04) COMP VALUE 0.
+001200     05  WS-DISTANCE            PIC 9(10)V9(06) VALUE 0.
+001210*
+001220 01  WS-SAFETY-COUNT            PIC 9(06) COMP VALUE 0.
+001230*
+001240 01  WS-RAW-LINE                PIC X(10).
+001250 01  WS-DECODE-PARTS.
+001260     05  WS-PART-A              PIC X(05).
+001270     05  WS-PART-B              PIC X(05).
+001280 01  WS-NUM-PARTS.
+001290     05  WS-NUM-A               PIC 9(05).
+001300     05  WS-NUM-B               PIC 9(05).
+001310 01  WS-DELIM-CNT               PIC 9(02).
+001320 01  WS-DECODED-VALUE           PIC 9(10).
+001330 01  WS-CAND-COORD.
+001340     05  WS-CAND-X              PIC 9(10).
+001350     05  WS-CAND-Y              PIC 9(10).
+001360 01  WS-REASON-TEXT             PIC X(40).
+001370*
+001380 01  WS-DATE                    PIC 9(08).
+001390 01  WS-TIME                    PIC 9(08).
+001400 01  WS-EXCEPT-STATUS           PIC X(02) VALUE '00'.
+001410*
+001420 PROCEDURE DIVISION.
+001430*--------------------------------------------------------------*
+001440 0000-MAINLINE.
+001450     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001460     PERFORM 2000-LOAD-POINTS THRU 2000-EXIT
+001470     PERFORM 3000-DISTANCE-REPORT THRU 3000-EXIT
+001480     PERFORM 4000-FARTHEST-PAIR THRU 4000-EXIT
+001490     PERFORM 5000-TERMINATE THRU 5000-EXIT
+001500     STOP RUN.
+001510*--------------------------------------------------------------*
+001520* 1000-INITIALIZE - OPEN THE FILES AND READ THE COUNT CARD.    *
+001530*--------------------------------------------------------------*
+001540 1000-INITIALIZE.
+001550     PERFORM 1100-OPEN-FILES THRU 1100-EXIT
+001560     PERFORM 1200-READ-COUNT-CARD THRU 1200-EXIT.
+001570 1000-EXIT.
+001580     EXIT.
+001590*--------------------------------------------------------------*
+001600 1100-OPEN-FILES.
+001610     OPEN INPUT  COORD-FILE
+001620     OPEN OUTPUT DISTANCE-FILE
+001630     OPEN OUTPUT FARTHEST-FILE
+001640
+001650     OPEN EXTEND EXCEPTION-FILE
+001660     IF WS-EXCEPT-STATUS = '35'
+001670         OPEN OUTPUT EXCEPTION-FILE
+001680         CLOSE EXCEPTION-FILE
+001690         OPEN EXTEND EXCEPTION-FILE
+001700     END-IF
+001710
+001720     ACCEPT WS-DATE FROM DATE YYYYMMDD
+001730     ACCEPT WS-TIME FROM TIME.
+001740 1100-EXIT.
+001750     EXIT.
+001760*--------------------------------------------------------------*
+001770* 1200-READ-COUNT-CARD - FIRST RECORD ON COORDIN IS THE        *
+001780*                        NUMBER OF POINTS TO FOLLOW.  VALIDATE *
+001790*                        IT AGAINST THE TABLE CEILING INSTEAD  *
+001800*                        OF TRUSTING IT BLINDLY.               *
+001810*--------------------------------------------------------------*
+001820 1200-READ-COUNT-CARD.
+001830     MOVE 0 TO WS-N
+001840     READ COORD-FILE
+001850         AT END
+001860             DISPLAY "SOLUTION: NO COORDINATE INPUT - NOTHING "
+001870                     "TO PROCESS."
+001880             SET NO-MORE-COORDS TO TRUE
+001890             GO TO 1200-EXIT
+001900     END-READ
+001910
+001920     MOVE COORD-REC TO WS-N
+001930     IF WS-N > MAX-POINTS
+001940         DISPLAY "SOLUTION: REQUESTED " WS-N " POINTS EXCEEDS "
+001950                 "THE LIMIT OF " MAX-POINTS "."
+001960         DISPLAY "SOLUTION: ONLY THE FIRST " MAX-POINTS
+001970                 " POINTS WILL BE PROCESSED."
+001975         MOVE COORD-REC TO WS-RAW-LINE
+001976         MOVE "POINT COUNT EXCEEDS TABLE CEILING"
+001977             TO WS-REASON-TEXT
+001978         PERFORM 2300-LOG-EXCEPTION THRU 2300-EXIT
+001980         MOVE MAX-POINTS TO WS-N
+001990     END-IF.
+002000 1200-EXIT.
+002010     EXIT.
+002020*--------------------------------------------------------------*
+002030* 2000-LOAD-POINTS - READ WS-N X/Y COORDINATE PAIRS.  EACH     *
+002040*                    PAIR THAT FAILS VALIDATION IS LOGGED TO   *
+002050*                    THE EXCEPTION FILE AND DROPPED; LOADING   *
+002060*                    CONTINUES WITH WHATEVER REMAINS GOOD.     *
+002070*--------------------------------------------------------------*
+002080 2000-LOAD-POINTS.
+002090     PERFORM 2100-LOAD-ONE-POINT THRU 2100-EXIT
+002100         VARYING I FROM 1 BY 1
+002110         UNTIL I > WS-N OR NO-MORE-COORDS.
+002120 2000-EXIT.
+002130     EXIT.
+002140*--------------------------------------------------------------*
+002150 2100-LOAD-ONE-POINT.
+002160     SET POINT-IS-VALID TO TRUE
+002170
+002180     READ COORD-FILE
+002190         AT END
+002200             SET NO-MORE-COORDS TO TRUE
+002210             GO TO 2100-EXIT
+002220     END-READ
+002230     MOVE COORD-REC TO WS-RAW-LINE
+002240     PERFORM 2200-DECODE-COORD THRU 2200-EXIT
+002250     IF LINE-NOT-VALID
+002260         PERFORM 2300-LOG-EXCEPTION THRU 2300-EXIT
+002270         MOVE 'N' TO WS-POINT-VALID-SW
+002280     ELSE
+002290         MOVE WS-DECODED-VALUE TO WS-CAND-X
+002300     END-IF
+002310
+002320     READ COORD-FILE
+002330         AT END
+002340             SET NO-MORE-COORDS TO TRUE
+002350             GO TO 2100-EXIT
+002360     END-READ
+002370     MOVE COORD-REC TO WS-RAW-LINE
+002380     PERFORM 2200-DECODE-COORD THRU 2200-EXIT
+002390     IF LINE-NOT-VALID
+002400         PERFORM 2300-LOG-EXCEPTION THRU 2300-EXIT
+002410         MOVE 'N' TO WS-POINT-VALID-SW
+002420     ELSE
+002430         MOVE WS-DECODED-VALUE TO WS-CAND-Y
+002440     END-IF
+002450
+002460     IF POINT-IS-VALID
+002470         ADD 1 TO WS-ACTUAL-N
+002480         MOVE WS-CAND-X TO PT-X (WS-ACTUAL-N)
+002490         MOVE WS-CAND-Y TO PT-Y (WS-ACTUAL-N)
+002500     END-IF.
+002510 2100-EXIT.
+002520     EXIT.
+002530*--------------------------------------------------------------*
+002540* 2200-DECODE-COORD - DECODE ONE "NNN-NNN" DELTA-ENCODED       *
+002550*                     COORDINATE LINE.  THE ORIGINAL ENCODING  *
+002560*                     RULE (100 + SECOND GROUP - FIRST GROUP)  *
+002570*                     IS UNCHANGED.  SETS LINE-NOT-VALID AND    *
+002580*                     WS-REASON-TEXT WHEN THE LINE IS BAD.      *
+002590*--------------------------------------------------------------*
+002600 2200-DECODE-COORD.
+002610     SET LINE-IS-VALID TO TRUE
+002620     MOVE SPACES TO WS-PART-A WS-PART-B WS-REASON-TEXT
+002630     MOVE 0 TO WS-DELIM-CNT
+002640
+002650     UNSTRING WS-RAW-LINE DELIMITED BY "-"
+002660         INTO WS-PART-B WS-PART-A
+002670         TALLYING IN WS-DELIM-CNT
+002680     END-UNSTRING
+002690
+002700     IF WS-DELIM-CNT < 2
+002710         SET LINE-NOT-VALID TO TRUE
+002720         MOVE "MISSING '-' DELIMITER IN COORDINATE LINE"
+002730             TO WS-REASON-TEXT
+002740         GO TO 2200-EXIT
+002750     END-IF
+002760
+002770     IF WS-PART-A = SPACES OR WS-PART-B = SPACES
+002780         SET LINE-NOT-VALID TO TRUE
+002790         MOVE "MISSING COORDINATE VALUE IN LINE"
+002800             TO WS-REASON-TEXT
+002810         GO TO 2200-EXIT
+002820     END-IF
+002830
+002840     IF FUNCTION TRIM(WS-PART-A) IS NOT NUMERIC
+002850        OR FUNCTION TRIM(WS-PART-B) IS NOT NUMERIC
+002860         SET LINE-NOT-VALID TO TRUE
+002870         MOVE "NON-NUMERIC COORDINATE VALUE IN LINE"
+002880             TO WS-REASON-TEXT
+002890         GO TO 2200-EXIT
+002900     END-IF
+002910
+002920     MOVE WS-PART-A TO WS-NUM-A
+002930     MOVE WS-PART-B TO WS-NUM-B
+002940     COMPUTE WS-DECODED-VALUE = 100 + WS-NUM-B - WS-NUM-A.
+002950 2200-EXIT.
+002960     EXIT.
+002970*--------------------------------------------------------------*
+002980* 2300-LOG-EXCEPTION - APPEND ONE REJECTED-LINE RECORD TO THE  *
+002990*                      SHARED EXCEPTION FILE.                 *
+003000*--------------------------------------------------------------*
+003010 2300-LOG-EXCEPTION.
+003020     MOVE SPACES TO EXCEPTION-REC
+003030     MOVE "SOLUTION"       TO EXCEPT-PROGRAM
+003040     MOVE WS-DATE          TO EXCEPT-DATE
+003050     MOVE WS-TIME          TO EXCEPT-TIME
+003060     MOVE WS-RAW-LINE      TO EXCEPT-INPUT-DATA
+003070     MOVE WS-REASON-TEXT   TO EXCEPT-REASON
+003080     WRITE EXCEPTION-REC.
+003090 2300-EXIT.
+003100     EXIT.
+003110*--------------------------------------------------------------*
+003120* 3000-DISTANCE-REPORT - WRITE THE FULL PAIRWISE DISTANCE      *
+003130*                        TABLE FOR EVERY VALID POINT LOADED.   *
+003140*--------------------------------------------------------------*
+003150 3000-DISTANCE-REPORT.
+003160     PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-ACTUAL-N
+003170         PERFORM VARYING J FROM I BY 1 UNTIL J > WS-ACTUAL-N
+003180             IF J NOT = I
+003190                 PERFORM 3100-WRITE-ONE-DISTANCE
+003200                     THRU 3100-EXIT
+003210             END-IF
+003220         END-PERFORM
+003230     END-PERFORM.
+003240 3000-EXIT.
+003250     EXIT.
+003260*--------------------------------------------------------------*
+003270 3100-WRITE-ONE-DISTANCE.
+003280     COMPUTE D2 = (PT-X (I) - PT-X (J)) ** 2
+003290                + (PT-Y (I) - PT-Y (J)) ** 2
+003300     COMPUTE WS-DISTANCE = FUNCTION SQRT(D2)
+003310
+003320     MOVE SPACES TO DISTANCE-REC
+003330     MOVE I             TO DIST-POINT-I
+003340     MOVE J             TO DIST-POINT-J
+003350     MOVE WS-DISTANCE   TO DIST-VALUE
+003360     WRITE DISTANCE-REC.
+003370 3100-EXIT.
+003380     EXIT.
+003390*--------------------------------------------------------------*
+003400* 4000-FARTHEST-PAIR - FIND THE FARTHEST PAIR OF POINTS BY     *
+003410*                      BUILDING THE CONVEX HULL AND WALKING   *
+003420*                      IT WITH ROTATING CALIPERS, INSTEAD OF   *
+003430*                      RESCANNING EVERY PAIR A SECOND TIME.    *
+003440*--------------------------------------------------------------*
+003450 4000-FARTHEST-PAIR.
+003460     IF WS-ACTUAL-N = 0
+003470         DISPLAY "SOLUTION: NO VALID POINTS LOADED - NO "
+003480                 "FARTHEST PAIR TO REPORT."
+003490         GO TO 4000-EXIT
+003500     END-IF
+003510
+003520     PERFORM 4100-SORT-POINTS THRU 4100-EXIT
+003530     PERFORM 4200-BUILD-HULL THRU 4200-EXIT
+003540     PERFORM 4300-CALIPERS THRU 4300-EXIT
+003541     MOVE BEST-I TO NI
+003542     MOVE BEST-J TO NJ
+003543     MOVE HIDX (NI) TO BEST-I
+003544     MOVE HIDX (NJ) TO BEST-J
+003550
+003560     COMPUTE WS-DISTANCE = FUNCTION SQRT(BEST-D2)
+003570     MOVE SPACES TO FARTHEST-REC
+003580     MOVE BEST-I        TO FAR-POINT-I
+003590     MOVE BEST-J        TO FAR-POINT-J
+003600     MOVE WS-DISTANCE   TO FAR-DISTANCE
+003610     WRITE FARTHEST-REC
+003620     DISPLAY "SOLUTION: FARTHEST PAIR IS POINTS " BEST-I
+003630             " AND " BEST-J " AT DISTANCE " WS-DISTANCE.
+003640 4000-EXIT.
+003650     EXIT.
+003660*--------------------------------------------------------------*
+003670* 4100-SORT-POINTS - ORDER THE LOADED POINTS BY X, THEN Y,     *
+003680*                    WHICH THE HULL BUILD DEPENDS ON.         *
+003690*--------------------------------------------------------------*
+003700 4100-SORT-POINTS.
+003710     MOVE PX-TABLE TO SX-TABLE
+003720     MOVE PY-TABLE TO SY-TABLE
+003701     PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-ACTUAL-N
+003702         MOVE I TO SIDX (I)
+003703     END-PERFORM
+003730     PERFORM VARYING I FROM 1 BY 1
+003740         UNTIL I > WS-ACTUAL-N - 1
+003750         PERFORM VARYING J FROM 1 BY 1
+003760             UNTIL J > WS-ACTUAL-N - I
+003770             IF SX (J) > SX (J + 1) OR
+003780                (SX (J) = SX (J + 1) AND SY (J) > SY (J + 1))
+003790                 MOVE SX (J)     TO TMPX
+003800                 MOVE SY (J)     TO TMPY
+003791                 MOVE SIDX (J)   TO TMPI
+003810                 MOVE SX (J + 1) TO SX (J)
+003820                 MOVE SY (J + 1) TO SY (J)
+003792                 MOVE SIDX (J + 1) TO SIDX (J)
+003830                 MOVE TMPX       TO SX (J + 1)
+003840                 MOVE TMPY       TO SY (J + 1)
+003793                 MOVE TMPI       TO SIDX (J + 1)
+003850             END-IF
+003860         END-PERFORM
+003870     END-PERFORM.
+003880 4100-EXIT.
+003890     EXIT.
+003900*--------------------------------------------------------------*
+003910* 4200-BUILD-HULL - ANDREW'S MONOTONE CHAIN CONVEX HULL.       *
+003920*--------------------------------------------------------------*
+003930 4200-BUILD-HULL.
+003940     MOVE 0 TO WS-HULL-SIZE
+003950*    LOWER HULL
+003960     PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-ACTUAL-N
+003970         SET STILL-POPPING TO TRUE
+003980         PERFORM 4210-POP-NON-LEFT-TURN
+003990             UNTIL WS-HULL-SIZE < 2 OR NOT STILL-POPPING
+004000         ADD 1 TO WS-HULL-SIZE
+004010         MOVE SX (I) TO HX (WS-HULL-SIZE)
+004020         MOVE SY (I) TO HY (WS-HULL-SIZE)
+004021         MOVE SIDX (I) TO HIDX (WS-HULL-SIZE)
+004030     END-PERFORM
+004040     MOVE WS-HULL-SIZE TO K
+004050     ADD 1 TO K
+004060*    UPPER HULL
+004070     PERFORM VARYING I FROM WS-ACTUAL-N BY -1 UNTIL I < 1
+004080         SET STILL-POPPING TO TRUE
+004090         PERFORM 4210-POP-NON-LEFT-TURN
+004100             UNTIL WS-HULL-SIZE < K OR NOT STILL-POPPING
+004110         ADD 1 TO WS-HULL-SIZE
+004120         MOVE SX (I) TO HX (WS-HULL-SIZE)
+004130         MOVE SY (I) TO HY (WS-HULL-SIZE)
+004131         MOVE SIDX (I) TO HIDX (WS-HULL-SIZE)
+004140     END-PERFORM
+004150     SUBTRACT 1 FROM WS-HULL-SIZE.
+004160 4200-EXIT.
+004170     EXIT.
+004180*--------------------------------------------------------------*
+004190 4210-POP-NON-LEFT-TURN.
+004200     COMPUTE CR =
+004210       (HX (WS-HULL-SIZE)     - HX (WS-HULL-SIZE - 1))
+004220     * (SY (I)                - HY (WS-HULL-SIZE - 1))
+004230     - (HY (WS-HULL-SIZE)     - HY (WS-HULL-SIZE - 1))
+004240     * (SX (I)                - HX (WS-HULL-SIZE - 1))
+004250     IF CR NOT > 0
+004260         SUBTRACT 1 FROM WS-HULL-SIZE
+004270     ELSE
+004280         MOVE 'N' TO WS-ADVANCE-SW
+004290     END-IF.
+004300*--------------------------------------------------------------*
+004310* 4300-CALIPERS - WALK THE HULL WITH ROTATING CALIPERS TO FIND *
+004320*                 THE DIAMETER (FARTHEST PAIR OF HULL POINTS). *
+004330*--------------------------------------------------------------*
+004340 4300-CALIPERS.
+004350     MOVE 0 TO BEST-D2
+004360     IF WS-HULL-SIZE = 1
+004370         MOVE 1 TO BEST-I
+004380         MOVE 1 TO BEST-J
+004390         GO TO 4300-EXIT
+004400     END-IF
+004410     IF WS-HULL-SIZE = 2
+004420         COMPUTE BEST-D2 = (HX (1) - HX (2)) ** 2
+004430                         + (HY (1) - HY (2)) ** 2
+004440         MOVE 1 TO BEST-I
+004450         MOVE 2 TO BEST-J
+004460         GO TO 4300-EXIT
+004470     END-IF
+004480
+004490     MOVE 2 TO J
+004500     MOVE 0 TO WS-SAFETY-COUNT
+004510     PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-HULL-SIZE
+004520         IF I = WS-HULL-SIZE
+004530             MOVE 1 TO NI
+004540         ELSE
+004550             COMPUTE NI = I + 1
+004560         END-IF
+004570         IF J = WS-HULL-SIZE
+004580             MOVE 1 TO NJ
+004590         ELSE
+004600             COMPUTE NJ = J + 1
+004610         END-IF
+004620         COMPUTE CR-CUR =
+004630           (HX (NI) - HX (I)) * (HY (J) - HY (I))
+004640         - (HY (NI) - HY (I)) * (HX (J) - HX (I))
+004650
+004660         SET STILL-ADVANCING TO TRUE
+004670         PERFORM 4310-CALIPERS-ADVANCE
+004680             UNTIL NOT STILL-ADVANCING
+004690
+004700         COMPUTE D2 = (HX (I) - HX (J)) ** 2
+004710                    + (HY (I) - HY (J)) ** 2
+004720         IF D2 > BEST-D2
+004730             MOVE D2 TO BEST-D2
+004740             MOVE I  TO BEST-I
+004750             MOVE J  TO BEST-J
+004760         END-IF
+004770         COMPUTE D2 = (HX (NI) - HX (J)) ** 2
+004780                    + (HY (NI) - HY (J)) ** 2
+004790         IF D2 > BEST-D2
+004800             MOVE D2  TO BEST-D2
+004810             MOVE NI  TO BEST-I
+004820             MOVE J   TO BEST-J
+004830         END-IF
+004840     END-PERFORM.
+004850 4300-EXIT.
+004860     EXIT.
+004870*--------------------------------------------------------------*
+004880 4310-CALIPERS-ADVANCE.
+004890     IF J = WS-HULL-SIZE
+004900         MOVE 1 TO NJ
+004910     ELSE
+004920         COMPUTE NJ = J + 1
+004930     END-IF
+004940     COMPUTE CR-NEXT =
+004950       (HX (NI) - HX (I)) * (HY (NJ) - HY (I))
+004960     - (HY (NI) - HY (I)) * (HX (NJ) - HX (I))
+004970     IF CR-NEXT > CR-CUR
+004980         MOVE NJ     TO J
+004990         MOVE CR-NEXT TO CR-CUR
+005000         ADD 1 TO WS-SAFETY-COUNT
+005010     ELSE
+005020         MOVE 'N' TO WS-ADVANCE-SW
+005030     END-IF
+005040     IF WS-SAFETY-COUNT > 2000
+005050         MOVE 'N' TO WS-ADVANCE-SW
+005060     END-IF.
+005070*--------------------------------------------------------------*
+005080* 5000-TERMINATE - CLOSE THE FILES.                            *
+005090*--------------------------------------------------------------*
+005100 5000-TERMINATE.
+005110     CLOSE COORD-FILE
+005120     CLOSE DISTANCE-FILE
+005130     CLOSE FARTHEST-FILE
+005140     CLOSE EXCEPTION-FILE.
+005150 5000-EXIT.
+005160     EXIT.
