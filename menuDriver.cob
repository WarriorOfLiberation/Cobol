@@ -0,0 +1,90 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.      MENU-DRIVER.
+000030 AUTHOR.          R J HALVORSEN.
+000040 INSTALLATION.    DATA PROCESSING CENTER.
+000050 DATE-WRITTEN.    08/09/2026.
+000060 DATE-COMPILED.
+000070*--------------------------------------------------------------*
+000080* MODIFICATION HISTORY                                        *
+000090*--------------------------------------------------------------*
+000100* DATE       INIT  DESCRIPTION                                 *
+000110* 08/09/2026 RJH   ORIGINAL PROGRAM - PRESENTS THE THREE BATCH  *
+000120*                  UTILITIES AS A NUMBERED MENU AND CALLS THE   *
+000130*                  ONE THE OPERATOR PICKS, SO AN OPERATOR DOES  *
+000140*                  NOT HAVE TO REMEMBER EACH PROGRAM'S NAME.     *
+000150*--------------------------------------------------------------*
+000152* BUILD NOTE - THE CALLS BELOW ARE DYNAMIC CALLS AND RESOLVE    *
+000153*           AGAINST CALLABLE LOAD MODULES, NOT THE STANDALONE   *
+000154*           EXECUTABLES DAILYRUN.JCL RUNS VIA EXEC PGM=.        *
+000155*           FIBONACCI.COB, BINARY-SEARCH.COB, SOLUTION.COB AND  *
+000156*           EOD-REPORT.COB MUST EACH ALSO BE COMPILED AS A      *
+000157*           CALLABLE SUBPROGRAM AND CATALOGED WHERE THIS        *
+000158*           PROGRAM'S CALL RESOLUTION CAN FIND THEM, IN         *
+000159*           ADDITION TO WHATEVER STANDALONE COMPILE PRODUCES    *
+000160*           THE FIBSEQ/BINSRCH/SOLUTION/EODRPT LOAD MODULES     *
+000161*           DAILYRUN.JCL USES - THE TWO BUILDS ARE SEPARATE AND *
+000162*           BOTH ARE NEEDED.                                    *
+000163*--------------------------------------------------------------*
+000160 ENVIRONMENT DIVISION.
+000170 CONFIGURATION SECTION.
+000180 SOURCE-COMPUTER.   IBM-370.
+000190 OBJECT-COMPUTER.   IBM-370.
+000200*
+000210 DATA DIVISION.
+000220 WORKING-STORAGE SECTION.
+000230 01  MENU-CHOICE              PIC X(01).
+000240     88  CHOICE-FIBONACCI             VALUE '1'.
+000250     88  CHOICE-BINARY-SEARCH         VALUE '2'.
+000260     88  CHOICE-SOLUTION              VALUE '3'.
+000270     88  CHOICE-EOD-REPORT            VALUE '4'.
+000280     88  CHOICE-QUIT                  VALUE '0' 'Q' 'q'.
+000290*
+000300 PROCEDURE DIVISION.
+000310*--------------------------------------------------------------*
+000320 0000-MAINLINE.
+000330     PERFORM 1000-DISPLAY-MENU THRU 1000-EXIT
+000340     PERFORM 2000-DISPATCH THRU 2000-EXIT
+000350     STOP RUN.
+000360*--------------------------------------------------------------*
+000370* 1000-DISPLAY-MENU - SHOW THE OPERATOR THE AVAILABLE BATCH     *
+000380*                     UTILITIES AND ACCEPT A CHOICE.            *
+000390*--------------------------------------------------------------*
+000400 1000-DISPLAY-MENU.
+000410     DISPLAY "------------------------------------------------"
+000420     DISPLAY "  DATA PROCESSING CENTER - BATCH UTILITY MENU"
+000430     DISPLAY "------------------------------------------------"
+000440     DISPLAY "  1.  FIBONACCI SEQUENCE GENERATOR"
+000450     DISPLAY "  2.  BINARY-SEARCH TABLE LOOKUP"
+000460     DISPLAY "  3.  SOLUTION - FARTHEST-POINT COMPUTATION"
+000470     DISPLAY "  4.  END-OF-DAY EXCEPTION REPORT"
+000480     DISPLAY "  0.  QUIT"
+000490     DISPLAY "------------------------------------------------"
+000500     DISPLAY "ENTER YOUR CHOICE: " WITH NO ADVANCING
+000510     ACCEPT MENU-CHOICE.
+000520 1000-EXIT.
+000530     EXIT.
+000540*--------------------------------------------------------------*
+000550* 2000-DISPATCH - CALL THE UTILITY THE OPERATOR SELECTED.  EACH *
+000560*                 UTILITY IS A SEPARATE BATCH PROGRAM THAT ENDS *
+000570*                 WITH ITS OWN STOP RUN, SO ONLY ONE CAN BE      *
+000580*                 RUN PER PASS THROUGH THE MENU.                *
+000590*--------------------------------------------------------------*
+000600 2000-DISPATCH.
+000610     EVALUATE TRUE
+000620         WHEN CHOICE-FIBONACCI
+000630             CALL "FIBONACCI"
+000640         WHEN CHOICE-BINARY-SEARCH
+000650             CALL "BINARY-SEARCH"
+000660         WHEN CHOICE-SOLUTION
+000670             CALL "SOLUTION"
+000680         WHEN CHOICE-EOD-REPORT
+000690             CALL "EOD-REPORT"
+000700         WHEN CHOICE-QUIT
+000710             DISPLAY "MENU-DRIVER: NO UTILITY SELECTED - "
+000720                     "ENDING RUN."
+000730         WHEN OTHER
+000740             DISPLAY "MENU-DRIVER: INVALID CHOICE - "
+000750                     "ENDING RUN."
+000760     END-EVALUATE.
+000770 2000-EXIT.
+000780     EXIT.
