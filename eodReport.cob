@@ -0,0 +1,176 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.      EOD-REPORT.
+000030 AUTHOR.          R J HALVORSEN.
+000040 INSTALLATION.    DATA PROCESSING CENTER.
+000050 DATE-WRITTEN.    08/09/2026.
+000060 DATE-COMPILED.
+000070*--------------------------------------------------------------*
+000080* MODIFICATION HISTORY                                        *
+000090*--------------------------------------------------------------*
+000100* DATE       INIT  DESCRIPTION                                 *
+000110* 08/09/2026 RJH   ORIGINAL PROGRAM - READS THE SHARED          *
+000120*                  EXCEPTION FILE WRITTEN BY FIBONACCI,         *
+000130*                  BINARY-SEARCH AND SOLUTION AND PRODUCES A    *
+000140*                  CONSOLIDATED END-OF-DAY EXCEPTION REPORT.     *
+000145* 08/09/2026 RJH   SKIP EXCEPTION RECORDS DATED BEFORE TODAY -    *
+000146*                  EXCPTLOG ACCUMULATES ACROSS RUNS, SO WITHOUT   *
+000147*                  THIS THE SUMMARY WAS LIFETIME-CUMULATIVE       *
+000148*                  INSTEAD OF END-OF-DAY.                        *
+000150*--------------------------------------------------------------*
+000160 ENVIRONMENT DIVISION.
+000170 CONFIGURATION SECTION.
+000180 SOURCE-COMPUTER.   IBM-370.
+000190 OBJECT-COMPUTER.   IBM-370.
+000200 INPUT-OUTPUT SECTION.
+000210 FILE-CONTROL.
+000220     SELECT EXCEPTION-FILE ASSIGN TO EXCPTLOG
+000230         ORGANIZATION IS LINE SEQUENTIAL
+000240         FILE STATUS IS WS-EXCEPT-STATUS.
+000250     SELECT REPORT-FILE    ASSIGN TO EODRPT
+000260         ORGANIZATION IS LINE SEQUENTIAL.
+000270*
+000280 DATA DIVISION.
+000290 FILE SECTION.
+000300 FD  EXCEPTION-FILE
+000310     RECORDING MODE IS F.
+000320     COPY EXCPTREC.
+000330*
+000340 FD  REPORT-FILE
+000350     RECORDING MODE IS F.
+000360 01  REPORT-REC               PIC X(113).
+000370*
+000380 WORKING-STORAGE SECTION.
+000390 01  WS-SWITCHES.
+000400     05  WS-EXCEPT-EOF-SW     PIC X(01) VALUE 'N'.
+000410         88  NO-MORE-EXCEPTIONS        VALUE 'Y'.
+000420*
+000430 77  CNT-TOTAL                PIC 9(06) COMP VALUE 0.
+000440 77  CNT-FIBONACCI            PIC 9(06) COMP VALUE 0.
+000450 77  CNT-BINARY-SEARCH        PIC 9(06) COMP VALUE 0.
+000460 77  CNT-SOLUTION             PIC 9(06) COMP VALUE 0.
+000470 77  CNT-OTHER                PIC 9(06) COMP VALUE 0.
+000480*
+000490 01  WS-DATE                  PIC 9(08).
+000500 01  WS-TIME                  PIC 9(08).
+000510 01  WS-EXCEPT-STATUS         PIC X(02) VALUE '00'.
+000520*
+000530 01  WS-SUMMARY-LINE.
+000540     05  WS-SUMMARY-LABEL     PIC X(24).
+000550     05  WS-SUMMARY-COUNT     PIC ZZZ,ZZ9.
+000560     05  FILLER               PIC X(79).
+000570*
+000580 PROCEDURE DIVISION.
+000590*--------------------------------------------------------------*
+000600 0000-MAINLINE.
+000610     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000620     PERFORM 2000-PROCESS-EXCEPTIONS THRU 2000-EXIT
+000630         UNTIL NO-MORE-EXCEPTIONS
+000640     PERFORM 3000-WRITE-SUMMARY THRU 3000-EXIT
+000650     PERFORM 9000-TERMINATE THRU 9000-EXIT
+000660     STOP RUN.
+000670*--------------------------------------------------------------*
+000680* 1000-INITIALIZE - OPEN THE SHARED EXCEPTION FILE AND THE      *
+000690*                   REPORT FILE FOR THIS RUN.  A MISSING        *
+000700*                   EXCEPTION FILE MEANS A CLEAN DAY - THE       *
+000710*                   REPORT WILL SIMPLY SHOW ALL ZERO COUNTS.     *
+000720*--------------------------------------------------------------*
+000730 1000-INITIALIZE.
+000740     ACCEPT WS-DATE FROM DATE YYYYMMDD
+000750     ACCEPT WS-TIME FROM TIME
+000760
+000770     OPEN INPUT EXCEPTION-FILE
+000780     IF WS-EXCEPT-STATUS = '35'
+000790         SET NO-MORE-EXCEPTIONS TO TRUE
+000800     END-IF
+000810
+000820     OPEN OUTPUT REPORT-FILE.
+000830 1000-EXIT.
+000840     EXIT.
+000850*--------------------------------------------------------------*
+000860* 2000-PROCESS-EXCEPTIONS - READ ONE EXCEPTION RECORD, TALLY    *
+000870*                           IT BY ORIGINATING PROGRAM, AND      *
+000880*                           COPY IT THROUGH TO THE REPORT.      *
+000890*                           EXCPTLOG IS NEVER EMPTIED BETWEEN    *
+000891*                           RUNS, SO EXCEPTIONS LOGGED ON AN     *
+000892*                           EARLIER DATE ARE SKIPPED HERE - THIS *
+000893*                           REPORT IS END-OF-DAY, NOT LIFETIME.  *
+000894*--------------------------------------------------------------*
+000900 2000-PROCESS-EXCEPTIONS.
+000910     READ EXCEPTION-FILE
+000920         AT END
+000930             SET NO-MORE-EXCEPTIONS TO TRUE
+000940             GO TO 2000-EXIT
+000950     END-READ
+000955
+000956     IF EXCEPT-DATE NOT = WS-DATE
+000957         GO TO 2000-EXIT
+000958     END-IF
+000960
+000970     ADD 1 TO CNT-TOTAL
+000980
+000990     EVALUATE EXCEPT-PROGRAM
+001000         WHEN "FIBONACCI"
+001010             ADD 1 TO CNT-FIBONACCI
+001020         WHEN "BINARY-SEARCH"
+001030             ADD 1 TO CNT-BINARY-SEARCH
+001040         WHEN "SOLUTION"
+001050             ADD 1 TO CNT-SOLUTION
+001060         WHEN OTHER
+001070             ADD 1 TO CNT-OTHER
+001080     END-EVALUATE
+001090
+001100     MOVE EXCEPTION-REC TO REPORT-REC
+001110     WRITE REPORT-REC.
+001120 2000-EXIT.
+001130     EXIT.
+001140*--------------------------------------------------------------*
+001150* 3000-WRITE-SUMMARY - APPEND THE EXCEPTION COUNTS BY PROGRAM   *
+001160*                      TO THE END OF THE REPORT.                *
+001170*--------------------------------------------------------------*
+001180 3000-WRITE-SUMMARY.
+001190     MOVE SPACES TO REPORT-REC
+001200     WRITE REPORT-REC
+001210
+001220     MOVE SPACES TO REPORT-REC
+001230     MOVE "END-OF-DAY EXCEPTION SUMMARY" TO REPORT-REC
+001240     WRITE REPORT-REC
+001250
+001260     MOVE SPACES          TO WS-SUMMARY-LINE
+001270     MOVE "TOTAL EXCEPTIONS"    TO WS-SUMMARY-LABEL
+001280     MOVE CNT-TOTAL        TO WS-SUMMARY-COUNT
+001290     MOVE WS-SUMMARY-LINE  TO REPORT-REC
+001300     WRITE REPORT-REC
+001310
+001320     MOVE SPACES          TO WS-SUMMARY-LINE
+001330     MOVE "FIBONACCI"      TO WS-SUMMARY-LABEL
+001340     MOVE CNT-FIBONACCI    TO WS-SUMMARY-COUNT
+001350     MOVE WS-SUMMARY-LINE  TO REPORT-REC
+001360     WRITE REPORT-REC
+001370
+001380     MOVE SPACES          TO WS-SUMMARY-LINE
+001390     MOVE "BINARY-SEARCH"  TO WS-SUMMARY-LABEL
+001400     MOVE CNT-BINARY-SEARCH TO WS-SUMMARY-COUNT
+001410     MOVE WS-SUMMARY-LINE  TO REPORT-REC
+001420     WRITE REPORT-REC
+001430
+001440     MOVE SPACES          TO WS-SUMMARY-LINE
+001450     MOVE "SOLUTION"       TO WS-SUMMARY-LABEL
+001460     MOVE CNT-SOLUTION     TO WS-SUMMARY-COUNT
+001470     MOVE WS-SUMMARY-LINE  TO REPORT-REC
+001480     WRITE REPORT-REC
+001490
+001500     MOVE SPACES          TO WS-SUMMARY-LINE
+001510     MOVE "OTHER/UNRECOGNIZED" TO WS-SUMMARY-LABEL
+001520     MOVE CNT-OTHER        TO WS-SUMMARY-COUNT
+001530     MOVE WS-SUMMARY-LINE  TO REPORT-REC
+001540     WRITE REPORT-REC.
+001550 3000-EXIT.
+001560     EXIT.
+001570*--------------------------------------------------------------*
+001580* 9000-TERMINATE - CLOSE THE FILES.                             *
+001590*--------------------------------------------------------------*
+001600 9000-TERMINATE.
+001610     CLOSE EXCEPTION-FILE
+001620     CLOSE REPORT-FILE.
+001630 9000-EXIT.
+001640     EXIT.
